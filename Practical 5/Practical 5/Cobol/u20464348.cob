@@ -1,42 +1,562 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. StatisticsProgram.
 
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT stats-in-file ASSIGN TO "STATS-IN.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS stats-in-status.
+
+            SELECT stats-rejects-file ASSIGN TO "STATS-REJECTS.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS stats-rejects-status.
+
+            SELECT report-file ASSIGN TO "STATS-RPT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS report-status.
+
+            SELECT audit-log-file ASSIGN TO "STATS-AUDIT.LOG"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS audit-status.
+
+            SELECT checkpoint-file ASSIGN TO "STATS-CKPT.DAT"
+                ORGANIZATION IS RELATIVE
+                ACCESS MODE IS RANDOM
+                RELATIVE KEY IS ckpt-rel-key
+                FILE STATUS IS ckpt-status.
+
+            SELECT param-file ASSIGN TO "STATS-PARM.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS param-status.
+
+            SELECT extract-file ASSIGN TO "STATS-EXTRACT.DAT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS extract-status.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  stats-in-file.
+            COPY CPSTATS.
+
+        FD  stats-rejects-file.
+            COPY CPREJECT.
+
+        FD  report-file.
+            COPY CPRPTLN.
+
+        FD  audit-log-file.
+            COPY CPAUDIT.
+
+        FD  checkpoint-file.
+            COPY CPCKPT.
+
+        FD  param-file.
+            COPY CPPARAM.
+
+        FD  extract-file.
+            COPY CPEXTRCT.
+
         WORKING-STORAGE SECTION.
-        01 arr OCCURS 5 TIMES PIC 9(5).
-        01 result PIC 9(5).
+        01 rec-count PIC 9(5).
+        01 valid-count PIC 9(5).
+        01 reject-count PIC 9(5).
+        01 arr OCCURS 1 TO 9999 TIMES
+               DEPENDING ON valid-count
+               PIC 9(5).
+        01 sorted-arr OCCURS 1 TO 9999 TIMES
+               DEPENDING ON valid-count
+               PIC 9(5).
         01 i PIC 9(5).
         01 j PIC 9(5).
         01 cnt PIC 9(5).
         01 max-cnt PIC 9(5).
         01 mode-value PIC 9(5).
+        01 mode-count PIC 9(5).
+        01 mode-list OCCURS 1 TO 9999 TIMES
+               DEPENDING ON mode-count
+               PIC 9(5).
+        01 k PIC 9(5).
+        01 dup-found PIC 9.
+        01 multiple-modes-flag PIC X VALUE "N".
+        01 stats-in-status PIC X(2).
+        01 stats-rejects-status PIC X(2).
+        01 min-valid-value PIC 9(5) VALUE 1.
+        01 max-valid-value PIC 9(5) VALUE 99999.
+        01 reject-reason-code PIC X(2).
+        01 reject-reason-text PIC X(30).
+        01 numeric-value PIC 9(5).
+        01 report-status PIC X(2).
+        01 report-title PIC X(40)
+               VALUE "DAILY STATISTICS SUMMARY REPORT".
+        01 run-date PIC X(8).
+        01 edit-count PIC ZZZZ9.
+        01 edit-decimal PIC ZZZZ9.99.
+        01 audit-status PIC X(2).
+        01 run-timestamp PIC X(14).
+        01 ckpt-status PIC X(2).
+        01 ckpt-rel-key PIC 9(5) VALUE 1.
+        01 checkpoint-interval PIC 9(5) VALUE 50.
+        01 resume-point PIC 9(7) VALUE 0.
+        01 start-index PIC 9(7).
+        01 param-status PIC X(2).
+        01 expected-count PIC 9(5) VALUE 0.
+        01 extract-status PIC X(2).
+        01 total PIC 9(10).
+        01 mean-value PIC 9(7)V99.
+        01 median-value PIC 9(7)V99.
+        01 mid-index PIC 9(5).
+        01 temp-swap PIC 9(5).
+        01 diff-value PIC S9(7)V99.
+        01 sum-sq-diff PIC 9(14)V99.
+        01 variance-value PIC 9(14)V9999.
+        01 stddev-value PIC 9(7)V99.
 
         PROCEDURE DIVISION.
-            DISPLAY "Enter five integer values:"
+            PERFORM READ-PARAMETERS
+            MOVE FUNCTION CURRENT-DATE(1:14) TO run-timestamp
             PERFORM READ-DATA
             PERFORM CALCULATE-MODE
+            PERFORM CALCULATE-MEAN
+            PERFORM CALCULATE-MEDIAN
+            PERFORM CALCULATE-STDDEV
+            PERFORM WRITE-REPORT
+            PERFORM WRITE-EXTRACT
+            PERFORM WRITE-AUDIT-LOG
             DISPLAY "The mode of the array is: ", mode-value
             STOP RUN.
 
+        READ-PARAMETERS.
+            OPEN INPUT param-file
+            IF param-status = "00"
+                READ param-file
+                    AT END
+                        DISPLAY "STATS-PARM.DAT is empty, "
+                            "using built-in defaults"
+                    NOT AT END
+                        IF parm-expected-count-x IS NUMERIC
+                            MOVE parm-expected-count TO expected-count
+                        ELSE
+                            DISPLAY "STATS-PARM.DAT expected count is "
+                                "not numeric, using built-in default"
+                        END-IF
+                        IF parm-min-value-x IS NUMERIC
+                            MOVE parm-min-value TO min-valid-value
+                        ELSE
+                            DISPLAY "STATS-PARM.DAT min value is not "
+                                "numeric, using built-in default"
+                        END-IF
+                        IF parm-max-value-x IS NUMERIC
+                            MOVE parm-max-value TO max-valid-value
+                        ELSE
+                            DISPLAY "STATS-PARM.DAT max value is not "
+                                "numeric, using built-in default"
+                        END-IF
+                        IF parm-report-title NOT = SPACES
+                            MOVE parm-report-title TO report-title
+                        END-IF
+                END-READ
+                CLOSE param-file
+            ELSE
+                DISPLAY "STATS-PARM.DAT not found, "
+                    "using built-in defaults"
+            END-IF.
+
         READ-DATA.
-            PERFORM VARYING i FROM 1 BY 1 UNTIL i > 5
-                DISPLAY "Enter an integer value: "
-                ACCEPT arr(i)
-            END-PERFORM.
+            OPEN INPUT stats-in-file
+            IF stats-in-status NOT = "00"
+                DISPLAY "Unable to open STATS-IN.DAT, status: "
+                    stats-in-status
+                STOP RUN
+            END-IF
+
+            MOVE 0 TO valid-count
+            MOVE 0 TO reject-count
+
+            PERFORM READ-CHECKPOINT
+
+      *>    A resumed run must keep the rejects already written by the
+      *>    crashed run, since the replay loop below only skips past
+      *>    pre-checkpoint lines rather than re-validating them (and so
+      *>    never calls WRITE-REJECT for them again). OPEN OUTPUT would
+      *>    truncate that history, so extend the existing file instead;
+      *>    fall back to OPEN OUTPUT only if there is nothing to extend.
+            IF resume-point > 0
+                OPEN EXTEND stats-rejects-file
+                IF stats-rejects-status NOT = "00"
+                    OPEN OUTPUT stats-rejects-file
+                END-IF
+            ELSE
+                OPEN OUTPUT stats-rejects-file
+            END-IF
+            IF stats-rejects-status NOT = "00"
+                DISPLAY "Unable to open STATS-REJECTS.DAT, status: "
+                    stats-rejects-status
+                STOP RUN
+            END-IF
+
+            READ stats-in-file
+                AT END
+                    DISPLAY "STATS-IN.DAT has no header record"
+                    STOP RUN
+                NOT AT END
+                    IF stats-in-value NOT NUMERIC
+                        DISPLAY "STATS-IN.DAT header record is not "
+                            "numeric: " stats-in-value
+                        STOP RUN
+                    END-IF
+                    MOVE stats-in-rec-count TO rec-count
+            END-READ
+
+            IF expected-count > 0 AND expected-count NOT = rec-count
+                DISPLAY "Warning: STATS-PARM.DAT expected "
+                    expected-count " records, header has " rec-count
+            END-IF
+
+            IF resume-point > 0
+                DISPLAY "Resuming after checkpointed record "
+                    resume-point
+      *>          valid-count/reject-count/arr were already reloaded
+      *>          from the checkpoint by READ-CHECKPOINT, so these
+      *>          records only need to be skipped past in the
+      *>          sequential input, not re-validated.
+                PERFORM VARYING i FROM 1 BY 1 UNTIL i > resume-point
+                    READ stats-in-file
+                        AT END
+                            DISPLAY "STATS-IN.DAT ended early at "
+                                "checkpoint replay record " i
+                    END-READ
+                END-PERFORM
+            END-IF
+
+            COMPUTE start-index = resume-point + 1
+            PERFORM VARYING i FROM start-index BY 1 UNTIL i > rec-count
+                READ stats-in-file
+                    AT END
+                        DISPLAY "STATS-IN.DAT ended early at record " i
+                    NOT AT END
+                        PERFORM VALIDATE-AND-STORE
+                END-READ
+                IF FUNCTION MOD(i, checkpoint-interval) = 0
+                    MOVE i TO ckpt-last-record
+                    PERFORM WRITE-CHECKPOINT
+                END-IF
+            END-PERFORM
+
+            MOVE 0 TO ckpt-last-record
+            PERFORM WRITE-CHECKPOINT
+
+            CLOSE stats-in-file
+            CLOSE stats-rejects-file
+            CLOSE checkpoint-file.
+
+        READ-CHECKPOINT.
+            MOVE 1 TO ckpt-rel-key
+            OPEN I-O checkpoint-file
+            IF ckpt-status = "00"
+                READ checkpoint-file
+                    INVALID KEY
+                        MOVE 0 TO resume-point
+                    NOT INVALID KEY
+                        MOVE ckpt-last-record TO resume-point
+                        IF resume-point > 0
+                            MOVE ckpt-valid-count TO valid-count
+                            MOVE ckpt-reject-count TO reject-count
+                            PERFORM VARYING j FROM 1 BY 1
+                                    UNTIL j > valid-count
+                                MOVE ckpt-values(j) TO arr(j)
+                            END-PERFORM
+                        END-IF
+                END-READ
+            ELSE
+                OPEN OUTPUT checkpoint-file
+                MOVE 1 TO ckpt-rel-key
+                MOVE 0 TO ckpt-last-record
+                MOVE 0 TO ckpt-valid-count
+                MOVE 0 TO ckpt-reject-count
+                WRITE checkpoint-record
+                CLOSE checkpoint-file
+                MOVE 0 TO resume-point
+                OPEN I-O checkpoint-file
+            END-IF.
+
+        WRITE-CHECKPOINT.
+            MOVE 1 TO ckpt-rel-key
+            MOVE valid-count TO ckpt-valid-count
+            MOVE reject-count TO ckpt-reject-count
+            PERFORM VARYING j FROM 1 BY 1 UNTIL j > valid-count
+                MOVE arr(j) TO ckpt-values(j)
+            END-PERFORM
+            REWRITE checkpoint-record.
+
+        VALIDATE-AND-STORE.
+            IF stats-in-value NOT NUMERIC
+                MOVE "NV" TO reject-reason-code
+                MOVE "NOT NUMERIC" TO reject-reason-text
+                PERFORM WRITE-REJECT
+            ELSE
+                MOVE stats-in-value TO numeric-value
+                IF numeric-value < min-valid-value
+                   OR numeric-value > max-valid-value
+                    MOVE "RG" TO reject-reason-code
+                    MOVE "OUT OF RANGE" TO reject-reason-text
+                    PERFORM WRITE-REJECT
+                ELSE
+                    ADD 1 TO valid-count
+                    MOVE numeric-value TO arr(valid-count)
+                END-IF
+            END-IF.
+
+        WRITE-REJECT.
+            ADD 1 TO reject-count
+            MOVE SPACES TO stats-reject-record
+            MOVE stats-in-value TO rej-raw-value
+            MOVE reject-reason-code TO rej-reason-code
+            MOVE reject-reason-text TO rej-reason-text
+            WRITE stats-reject-record
+            IF stats-rejects-status NOT = "00"
+                DISPLAY "Unable to write STATS-REJECTS.DAT, status: "
+                    stats-rejects-status
+            END-IF.
 
         CALCULATE-MODE.
             MOVE 0 TO max-cnt
             MOVE 0 TO mode-value
+            MOVE 0 TO mode-count
+            MOVE "N" TO multiple-modes-flag
+
+            IF valid-count = 0
+                DISPLAY "No valid records, mode not calculated"
+            ELSE
+                PERFORM VARYING i FROM 1 BY 1 UNTIL i > valid-count
+                    MOVE 0 TO cnt
+                    PERFORM VARYING j FROM 1 BY 1 UNTIL j > valid-count
+                        IF arr(j) EQUALS TO arr(i)
+                            ADD 1 TO cnt
+                        END-IF
+                    END-PERFORM
+                    IF cnt GREATER THAN max-cnt
+                        MOVE cnt TO max-cnt
+                    END-IF
+                END-PERFORM
 
-            PERFORM VARYING i FROM 1 BY 1 UNTIL i > 5
-                MOVE 0 TO cnt
-                PERFORM VARYING j FROM 1 BY 1 UNTIL j > 5
-                    IF arr(j) EQUALS TO arr(i)
-                        ADD 1 TO cnt
+                PERFORM VARYING i FROM 1 BY 1 UNTIL i > valid-count
+                    MOVE 0 TO cnt
+                    PERFORM VARYING j FROM 1 BY 1 UNTIL j > valid-count
+                        IF arr(j) EQUALS TO arr(i)
+                            ADD 1 TO cnt
+                        END-IF
+                    END-PERFORM
+                    IF cnt = max-cnt
+                        MOVE 0 TO dup-found
+                        PERFORM VARYING k FROM 1 BY 1
+                                UNTIL k > mode-count
+                            IF mode-list(k) EQUALS TO arr(i)
+                                MOVE 1 TO dup-found
+                            END-IF
+                        END-PERFORM
+                        IF dup-found = 0
+                            ADD 1 TO mode-count
+                            MOVE arr(i) TO mode-list(mode-count)
+                        END-IF
                     END-IF
                 END-PERFORM
-                IF cnt GREATER THAN max-cnt
-                    MOVE cnt TO max-cnt
-                    MOVE arr(i) TO mode-value
+
+                MOVE mode-list(1) TO mode-value
+                IF mode-count GREATER THAN 1
+                    MOVE "Y" TO multiple-modes-flag
+                    DISPLAY "Multiple modes found: "
+                    PERFORM VARYING k FROM 1 BY 1 UNTIL k > mode-count
+                        DISPLAY "  ", mode-list(k)
+                    END-PERFORM
                 END-IF
-            END-PERFORM.
+            END-IF.
+
+        CALCULATE-MEAN.
+            MOVE 0 TO total
+            MOVE 0 TO mean-value
+            IF valid-count = 0
+                DISPLAY "No valid records, mean not calculated"
+            ELSE
+                PERFORM VARYING i FROM 1 BY 1 UNTIL i > valid-count
+                    ADD arr(i) TO total
+                END-PERFORM
+                COMPUTE mean-value ROUNDED = total / valid-count
+                DISPLAY "The mean of the array is: ", mean-value
+            END-IF.
+
+        CALCULATE-MEDIAN.
+            MOVE 0 TO median-value
+            IF valid-count = 0
+                DISPLAY "No valid records, median not calculated"
+            ELSE
+                PERFORM VARYING i FROM 1 BY 1 UNTIL i > valid-count
+                    MOVE arr(i) TO sorted-arr(i)
+                END-PERFORM
+
+                PERFORM VARYING i FROM 1 BY 1 UNTIL i > valid-count
+                    PERFORM VARYING j FROM 1 BY 1
+                            UNTIL j > valid-count - i
+                        IF sorted-arr(j) GREATER THAN sorted-arr(j + 1)
+                            MOVE sorted-arr(j) TO temp-swap
+                            MOVE sorted-arr(j + 1) TO sorted-arr(j)
+                            MOVE temp-swap TO sorted-arr(j + 1)
+                        END-IF
+                    END-PERFORM
+                END-PERFORM
+
+                IF FUNCTION MOD(valid-count, 2) = 0
+                    COMPUTE mid-index = valid-count / 2
+                    COMPUTE median-value ROUNDED =
+                        (sorted-arr(mid-index)
+                            + sorted-arr(mid-index + 1)) / 2
+                ELSE
+                    COMPUTE mid-index = (valid-count + 1) / 2
+                    MOVE sorted-arr(mid-index) TO median-value
+                END-IF
+
+                DISPLAY "The median of the array is: ", median-value
+            END-IF.
+
+        CALCULATE-STDDEV.
+            MOVE 0 TO sum-sq-diff
+            MOVE 0 TO stddev-value
+            IF valid-count = 0
+                DISPLAY "No valid records, stddev not calculated"
+            ELSE
+                PERFORM VARYING i FROM 1 BY 1 UNTIL i > valid-count
+                    COMPUTE diff-value = arr(i) - mean-value
+                    COMPUTE sum-sq-diff =
+                        sum-sq-diff + (diff-value * diff-value)
+                END-PERFORM
+                COMPUTE variance-value ROUNDED =
+                    sum-sq-diff / valid-count
+                COMPUTE stddev-value ROUNDED =
+                    FUNCTION SQRT(variance-value)
+                DISPLAY "The standard deviation of the array is: ",
+                    stddev-value
+            END-IF.
+
+        WRITE-REPORT.
+            MOVE run-timestamp(1:8) TO run-date
+
+            OPEN OUTPUT report-file
+            IF report-status NOT = "00"
+                DISPLAY "Unable to open STATS-RPT.DAT, status: "
+                    report-status
+                STOP RUN
+            END-IF
+
+            MOVE SPACES TO report-title-line
+            MOVE report-title TO rpt-title
+            MOVE run-date TO rpt-run-date
+            WRITE report-title-line
+            PERFORM CHECK-REPORT-STATUS
+
+            MOVE SPACES TO report-detail-line
+            WRITE report-detail-line
+            PERFORM CHECK-REPORT-STATUS
+
+            MOVE "STATISTIC" TO rpt-label
+            MOVE "VALUE" TO rpt-value
+            WRITE report-detail-line
+            PERFORM CHECK-REPORT-STATUS
+
+            MOVE "Input count" TO rpt-label
+            MOVE valid-count TO edit-count
+            MOVE edit-count TO rpt-value
+            WRITE report-detail-line
+            PERFORM CHECK-REPORT-STATUS
+
+            MOVE "Rejected count" TO rpt-label
+            MOVE reject-count TO edit-count
+            MOVE edit-count TO rpt-value
+            WRITE report-detail-line
+            PERFORM CHECK-REPORT-STATUS
+
+            MOVE "Mode" TO rpt-label
+            MOVE mode-value TO edit-count
+            MOVE edit-count TO rpt-value
+            WRITE report-detail-line
+            PERFORM CHECK-REPORT-STATUS
+
+            IF multiple-modes-flag = "Y"
+                MOVE "  (multiple modes, see log)" TO rpt-label
+                MOVE SPACES TO rpt-value
+                WRITE report-detail-line
+                PERFORM CHECK-REPORT-STATUS
+            END-IF
+
+            MOVE "Mean" TO rpt-label
+            MOVE mean-value TO edit-decimal
+            MOVE edit-decimal TO rpt-value
+            WRITE report-detail-line
+            PERFORM CHECK-REPORT-STATUS
+
+            MOVE "Median" TO rpt-label
+            MOVE median-value TO edit-decimal
+            MOVE edit-decimal TO rpt-value
+            WRITE report-detail-line
+            PERFORM CHECK-REPORT-STATUS
+
+            MOVE "Standard deviation" TO rpt-label
+            MOVE stddev-value TO edit-decimal
+            MOVE edit-decimal TO rpt-value
+            WRITE report-detail-line
+            PERFORM CHECK-REPORT-STATUS
+
+            CLOSE report-file.
+
+        CHECK-REPORT-STATUS.
+            IF report-status NOT = "00"
+                DISPLAY "Unable to write STATS-RPT.DAT, status: "
+                    report-status
+            END-IF.
+
+        WRITE-EXTRACT.
+            OPEN OUTPUT extract-file
+            IF extract-status NOT = "00"
+                DISPLAY "Unable to open STATS-EXTRACT.DAT, status: "
+                    extract-status
+                STOP RUN
+            END-IF
+
+            MOVE run-date TO ext-run-date
+            MOVE valid-count TO ext-record-count
+            MOVE mode-value TO ext-mode-value
+            MOVE mean-value TO ext-mean-value
+            MOVE median-value TO ext-median-value
+            MOVE stddev-value TO ext-stddev-value
+            WRITE extract-record
+            IF extract-status NOT = "00"
+                DISPLAY "Unable to write STATS-EXTRACT.DAT, status: "
+                    extract-status
+            END-IF
+
+            CLOSE extract-file.
+
+        WRITE-AUDIT-LOG.
+            OPEN EXTEND audit-log-file
+            IF audit-status NOT = "00"
+                OPEN OUTPUT audit-log-file
+            END-IF
+
+            MOVE SPACES TO audit-log-record
+            MOVE run-timestamp TO aud-run-timestamp
+            COMPUTE aud-rec-count = valid-count + reject-count
+            MOVE reject-count TO aud-reject-count
+            MOVE mode-value TO aud-mode-value
+            MOVE mean-value TO aud-mean-value
+            MOVE median-value TO aud-median-value
+            MOVE stddev-value TO aud-stddev-value
+            MOVE mode-count TO aud-mode-count
+            PERFORM VARYING k FROM 1 BY 1 UNTIL k > mode-count
+                MOVE mode-list(k) TO aud-mode-list(k)
+            END-PERFORM
+            WRITE audit-log-record
+            IF audit-status NOT = "00"
+                DISPLAY "Unable to write STATS-AUDIT.LOG, status: "
+                    audit-status
+            END-IF
+
+            CLOSE audit-log-file.
