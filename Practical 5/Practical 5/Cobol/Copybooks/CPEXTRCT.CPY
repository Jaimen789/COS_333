@@ -0,0 +1,10 @@
+      *> Record layout for STATS-EXTRACT.DAT, the fixed-width
+      *> machine-readable extract written alongside STATS-RPT.DAT for
+      *> downstream scheduling/reporting systems to pick up.
+        01 EXTRACT-RECORD.
+            05 EXT-RUN-DATE PIC X(8).
+            05 EXT-RECORD-COUNT PIC 9(5).
+            05 EXT-MODE-VALUE PIC 9(5).
+            05 EXT-MEAN-VALUE PIC 9(7)V99.
+            05 EXT-MEDIAN-VALUE PIC 9(7)V99.
+            05 EXT-STDDEV-VALUE PIC 9(7)V99.
