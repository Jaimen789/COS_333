@@ -0,0 +1,9 @@
+      *> Record layout for STATS-REJECTS, the reject feed written by
+      *> READ-DATA for any STATS-IN.DAT detail line that fails
+      *> validation.
+        01 STATS-REJECT-RECORD.
+            05 REJ-RAW-VALUE PIC X(5).
+            05 FILLER PIC X(1) VALUE SPACE.
+            05 REJ-REASON-CODE PIC X(2).
+            05 FILLER PIC X(1) VALUE SPACE.
+            05 REJ-REASON-TEXT PIC X(30).
