@@ -0,0 +1,27 @@
+      *> Record layout for STATS-AUDIT.LOG.  One line is appended per
+      *> StatisticsProgram run so operators can reconcile what a given
+      *> run produced against the source data later.
+        01 AUDIT-LOG-RECORD.
+            05 AUD-RUN-TIMESTAMP PIC X(14).
+            05 FILLER PIC X(1) VALUE SPACE.
+            05 AUD-REC-COUNT PIC 9(5).
+            05 FILLER PIC X(1) VALUE SPACE.
+            05 AUD-REJECT-COUNT PIC 9(5).
+            05 FILLER PIC X(1) VALUE SPACE.
+            05 AUD-MODE-VALUE PIC 9(5).
+            05 FILLER PIC X(1) VALUE SPACE.
+            05 AUD-MEAN-VALUE PIC 9(7)V99.
+            05 FILLER PIC X(1) VALUE SPACE.
+            05 AUD-MEDIAN-VALUE PIC 9(7)V99.
+            05 FILLER PIC X(1) VALUE SPACE.
+            05 AUD-STDDEV-VALUE PIC 9(7)V99.
+            05 FILLER PIC X(1) VALUE SPACE.
+      *>      Full tied-mode set (req 003).  AUD-MODE-VALUE above still
+      *>      carries the first tied value for consumers that only
+      *>      want one number; AUD-MODE-COUNT/AUD-MODE-LIST carry the
+      *>      complete set so an unattended overnight run doesn't lose
+      *>      the tie data that used to go to the console only.
+            05 AUD-MODE-COUNT PIC 9(5).
+            05 AUD-MODE-LIST OCCURS 1 TO 9999 TIMES
+                    DEPENDING ON AUD-MODE-COUNT
+                    PIC 9(5).
