@@ -0,0 +1,17 @@
+      *> Record layouts for STATS-RPT.DAT, the printable summary report
+      *> written by WRITE-REPORT.  REPORT-TITLE-LINE carries the page
+      *> header; REPORT-DETAIL-LINE carries one label/value pair per
+      *> physical line.  Both redefine the same 132-byte print line.
+        01 REPORT-TITLE-LINE.
+            05 FILLER PIC X(5) VALUE SPACES.
+            05 RPT-TITLE PIC X(40).
+            05 FILLER PIC X(5) VALUE SPACES.
+            05 FILLER PIC X(10) VALUE "RUN DATE: ".
+            05 RPT-RUN-DATE PIC X(10).
+            05 FILLER PIC X(62) VALUE SPACES.
+
+        01 REPORT-DETAIL-LINE REDEFINES REPORT-TITLE-LINE.
+            05 FILLER PIC X(5) VALUE SPACES.
+            05 RPT-LABEL PIC X(30).
+            05 RPT-VALUE PIC X(20).
+            05 FILLER PIC X(77) VALUE SPACES.
