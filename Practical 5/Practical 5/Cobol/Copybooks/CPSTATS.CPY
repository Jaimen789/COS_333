@@ -0,0 +1,9 @@
+      *> Record layout for STATS-IN.DAT, the batch input feed for
+      *> StatisticsProgram.  The first line is a header record giving
+      *> the number of detail lines that follow; every line after
+      *> that is a single value, right-justified text.
+        01 STATS-IN-RECORD.
+            05 STATS-IN-VALUE PIC X(5).
+
+        01 STATS-IN-HEADER REDEFINES STATS-IN-RECORD.
+            05 STATS-IN-REC-COUNT PIC 9(5).
