@@ -0,0 +1,17 @@
+      *> Record layout for STATS-CKPT.DAT, the single-record restart
+      *> control file.  CKPT-LAST-RECORD holds the number of the last
+      *> STATS-IN.DAT detail record successfully processed; zero means
+      *> there is nothing to resume.  CKPT-VALID-COUNT, CKPT-REJECT-
+      *> COUNT and CKPT-VALUES carry the accumulator state built up as
+      *> of that record, so a resumed run can reload it instead of
+      *> re-validating every pre-checkpoint record from scratch.
+      *> CKPT-VALUES is a fixed-size table (matching the bound on the
+      *> in-memory arr table) rather than OCCURS DEPENDING ON: RELATIVE
+      *> files address fixed-size slots, so a genuinely variable-length
+      *> record here would be a boundary violation on WRITE/REWRITE.
+      *> Only the first CKPT-VALID-COUNT entries are meaningful.
+        01 CHECKPOINT-RECORD.
+            05 CKPT-LAST-RECORD PIC 9(7).
+            05 CKPT-VALID-COUNT PIC 9(5).
+            05 CKPT-REJECT-COUNT PIC 9(5).
+            05 CKPT-VALUES PIC 9(5) OCCURS 9999 TIMES.
