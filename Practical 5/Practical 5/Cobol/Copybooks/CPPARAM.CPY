@@ -0,0 +1,19 @@
+      *> Record layout for STATS-PARM.DAT, the operator-maintained
+      *> control file read once at program start.  Lets expected
+      *> volumes, valid-value bounds, and the report title change
+      *> without a recompile.  The three numeric fields are read as
+      *> PIC X and checked NOT NUMERIC before use, the same pattern
+      *> CPSTATS.CPY uses for STATS-IN-HEADER, since an operator-edited
+      *> flat file is exactly the kind of input that can't be trusted
+      *> to already be numeric.
+        01 PARAMETER-RECORD.
+            05 PARM-EXPECTED-COUNT-X PIC X(5).
+            05 PARM-MIN-VALUE-X PIC X(5).
+            05 PARM-MAX-VALUE-X PIC X(5).
+            05 PARM-REPORT-TITLE PIC X(40).
+
+        01 PARAMETER-NUMERIC-FIELDS REDEFINES PARAMETER-RECORD.
+            05 PARM-EXPECTED-COUNT PIC 9(5).
+            05 PARM-MIN-VALUE PIC 9(5).
+            05 PARM-MAX-VALUE PIC 9(5).
+            05 FILLER PIC X(40).
